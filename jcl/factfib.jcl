@@ -0,0 +1,78 @@
+//FACTFIB  JOB (ACCTNO),'COMBINATORICS BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,REGION=0M
+//*--------------------------------------------------------------*
+//* OVERNIGHT BATCH STREAM FOR THE FACTORIAL/FIBONACCI JOBS.
+//* STEP SEQUENCE:
+//*   GDGDEF   - DEFINE THE FACTOUT/FIBOUT GENERATION DATA GROUPS IF
+//*              THEY DO NOT ALREADY EXIST (RC=12 ON A REPEAT RUN IS
+//*              EXPECTED AND HARMLESS - NOTHING BELOW CONDITIONS ON
+//*              THIS STEP)
+//*   VALPARM  - VALIDATE THE N PARAMETER CARD
+//*   FACTIT   - FACTORIAL-ITERATIVE, RUNS ONLY IF VALPARM RC = 0
+//*   FACTRC   - FACTORIAL-RECURSIVE TABLE (0 THRU 20), RUNS IF
+//*              FACTIT RC < 8
+//*   FIBIT    - FIBONACCI-ITERATIVE SEQUENCE, RUNS IF FACTRC RC < 8
+//*   FIBRC    - FIBONACCI-RECURSIVE LOOKUP, RUNS IF FIBIT RC < 8
+//*   RPTSTEP  - CONSOLIDATED REPORT STEP, RUNS UNLESS VALPARM FAILED
+//*   EACH PROGRAM RETURNS ONLY 0, 4, OR 8, SO THE BYPASS TESTS BELOW
+//*   USE COND=(7,LT,stepname) - 7 IS THE HIGHEST THRESHOLD THAT STILL
+//*   LETS AN RC OF 8 ACTUALLY SATISFY THE TEST AND SKIP THE STEP.
+//*--------------------------------------------------------------*
+//GDGDEF   EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+  DEFINE GDG (NAME(PROD.COMBIN.FACTOUT) -
+              LIMIT(13) SCRATCH NOEMPTY)
+  DEFINE GDG (NAME(PROD.COMBIN.FIBOUT) -
+              LIMIT(13) SCRATCH NOEMPTY)
+/*
+//VALPARM  EXEC PGM=PARMCHK
+//PARMIN   DD   DSN=PROD.COMBIN.PARMIN,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//*
+//FACTIT   EXEC PGM=FACTIT,COND=(7,LT,VALPARM)
+//PARMIN   DD   DSN=PROD.COMBIN.PARMIN,DISP=SHR
+//FACTEXCP DD   DSN=PROD.COMBIN.FACTEXCP,DISP=MOD
+//AUDITLOG DD   DSN=PROD.COMBIN.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESULTOUT DD  DSN=PROD.COMBIN.RESULTOUT,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//FACTRC   EXEC PGM=FACTRC,COND=((7,LT,VALPARM),(7,LT,FACTIT))
+//FACTEXCP DD   DSN=PROD.COMBIN.FACTEXCP,DISP=MOD
+//FACTOUT  DD   DSN=PROD.COMBIN.FACTOUT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//FACTPRT  DD   SYSOUT=*
+//AUDITLOG DD   DSN=PROD.COMBIN.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESULTOUT DD  DSN=PROD.COMBIN.RESULTOUT,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//FIBIT    EXEC PGM=Fibonacci,COND=((7,LT,VALPARM),(7,LT,FACTRC))
+//FIBREQ   DD   DSN=PROD.COMBIN.FIBREQ,DISP=SHR
+//FIBOUT   DD   DSN=PROD.COMBIN.FIBOUT(+1),DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//FIBCKPT  DD   DSN=PROD.COMBIN.FIBCKPT,DISP=(MOD,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//FIBOUTTMP DD  DSN=&&FIBOUTTMP,DISP=(NEW,DELETE,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//AUDITLOG DD   DSN=PROD.COMBIN.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESULTOUT DD  DSN=PROD.COMBIN.RESULTOUT,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//FIBRC    EXEC PGM=FibonacciRecursive,
+//             COND=((7,LT,VALPARM),(7,LT,FIBIT))
+//AUDITLOG DD   DSN=PROD.COMBIN.AUDITLOG,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RESULTOUT DD  DSN=PROD.COMBIN.RESULTOUT,DISP=MOD,
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//RPTSTEP  EXEC PGM=FACTDRV,COND=(7,LT,VALPARM)
+//FACTREQ  DD   DSN=PROD.COMBIN.FACTREQ,DISP=SHR
+//FACTRPT  DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
