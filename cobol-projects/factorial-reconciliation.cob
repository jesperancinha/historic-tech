@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTRECN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RECONCILE-REPORT ASSIGN TO "RECONRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RECONCILE-REPORT
+           RECORDING MODE IS F.
+       01  RECON-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+         77 recon-n PIC 9(5).
+         77 recon-max-n PIC 9(5) VALUE 20.
+
+         77 i PIC 9(5).
+         77 iter-fact PIC 9(18) comp-3.
+         77 iter-result PIC 9(18).
+         77 iter-overflow-sw PIC X(01).
+           88 iter-overflow-occurred    VALUE "Y".
+
+         77 recur-fact PIC 9(18) comp-3.
+         01 recur-result PIC X(18).
+         01 recur-result-n REDEFINES recur-result PIC 9(18).
+         77 recur-overflow-sw PIC X(01).
+           88 recur-overflow-occurred   VALUE "Y".
+
+         77 mismatch-count PIC 9(5) VALUE 0.
+
+         01 detail-line.
+           05  FILLER               PIC X(02) VALUE "N=".
+           05  DL-N                 PIC ZZZZ9.
+           05  FILLER               PIC X(08) VALUE " ITER = ".
+           05  DL-ITER              PIC Z(17)9.
+           05  FILLER               PIC X(09) VALUE " RECUR = ".
+           05  DL-RECUR             PIC X(18).
+           05  DL-FLAG              PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+      * factorial-iterative.cob AND factorial-recursive.cob COMPUTE THE
+      * SAME FACTORIALS INDEPENDENTLY, INTO DIFFERENTLY SIZED RESULT
+      * FIELDS (PIC 9(9) VS PIC X(18)). THIS STEP RUNS BOTH ALGORITHMS
+      * OVER THE SAME RANGE OF N AND WRITES ANY DISAGREEMENT TO THE
+      * RECONCILIATION REPORT SO A BUG IN EITHER ONE IS CAUGHT
+      * AUTOMATICALLY INSTEAD OF RELYING ON SOMEONE NOTICING.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-ONE-N
+               VARYING recon-n FROM 0 BY 1 UNTIL recon-n > recon-max-n
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN OUTPUT RECONCILE-REPORT
+           MOVE "FACTORIAL RECONCILIATION REPORT" TO RECON-LINE
+           WRITE RECON-LINE.
+
+       2000-RECONCILE-ONE-N.
+           PERFORM 2100-CALCULATE-ITERATIVE
+           PERFORM 2200-CALCULATE-RECURSIVE
+           PERFORM 2300-COMPARE-RESULTS.
+
+       2100-CALCULATE-ITERATIVE.
+      * MIRRORS factorial-iterative.cob'S 2000-CALCULATE-FACTORIAL.
+      * STOPS THE INSTANT i REACHES recon-n SO THE LOOP NEVER
+      * MULTIPLIES ONE STEP PAST THE N BEING RECONCILED.
+           MOVE "N" TO iter-overflow-sw
+           MOVE 0 TO i
+           MOVE 1 TO iter-fact
+           PERFORM UNTIL i EQUAL recon-n
+               ADD 1 TO i
+               MULTIPLY i BY iter-fact
+                   ON SIZE ERROR SET iter-overflow-occurred TO TRUE
+               END-MULTIPLY
+           END-PERFORM
+           MOVE iter-fact TO iter-result.
+
+       2200-CALCULATE-RECURSIVE.
+      * MIRRORS factorial-recursive.cob'S 2000-CALCULATE-FACTORIALS.
+      * STOPS THE INSTANT i REACHES recon-n SO THE LOOP NEVER
+      * MULTIPLIES ONE STEP PAST THE N BEING RECONCILED - OTHERWISE
+      * THIS SIDE WOULD SPECULATIVELY OVERFLOW ON THE SAME VALID N'S
+      * AS THE ITERATIVE SIDE AND THE TWO WOULD NEVER ACTUALLY GET
+      * RECONCILED AT THE TOP OF THE VALID RANGE.
+           MOVE "N" TO recur-overflow-sw
+           MOVE 0 TO i
+           MOVE 1 TO recur-fact
+           PERFORM UNTIL i EQUAL recon-n
+               ADD 1 TO i
+               MULTIPLY i BY recur-fact
+                   ON SIZE ERROR SET recur-overflow-occurred TO TRUE
+               END-MULTIPLY
+           END-PERFORM
+           MOVE recur-fact TO recur-result.
+
+       2300-COMPARE-RESULTS.
+           MOVE recon-n TO DL-N
+           MOVE iter-result TO DL-ITER
+           MOVE recur-result TO DL-RECUR
+           IF iter-overflow-occurred OR recur-overflow-occurred
+               MOVE SPACES TO DL-FLAG
+           ELSE
+               IF iter-result NOT EQUAL recur-result-n
+                   MOVE "*** MISMATCH ***" TO DL-FLAG
+                   ADD 1 TO mismatch-count
+               ELSE
+                   MOVE SPACES TO DL-FLAG
+               END-IF
+           END-IF
+           MOVE detail-line TO RECON-LINE
+           WRITE RECON-LINE
+           DISPLAY detail-line.
+
+       9000-TERMINATE.
+           IF mismatch-count EQUAL ZERO
+               MOVE "NO MISMATCHES FOUND" TO RECON-LINE
+           ELSE
+               MOVE "MISMATCHES WERE FOUND - SEE ABOVE" TO RECON-LINE
+           END-IF
+           WRITE RECON-LINE
+           CLOSE RECONCILE-REPORT.
