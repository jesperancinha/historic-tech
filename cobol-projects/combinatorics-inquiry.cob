@@ -0,0 +1,92 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. COMBINQ.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+         77 inq-n PIC 9(5).
+         77 inq-i PIC 9(5).
+         77 inq-fact PIC 9(18) comp-3.
+         77 inq-fact-result PIC 9(18).
+         77 inq-fib-n PIC 9(5).
+         77 inq-fib-result PIC 9(21)V9(1) comp-3.
+
+         77 inq-overflow-sw PIC X(01) VALUE "N".
+           88 inq-overflow-occurred     VALUE "Y".
+         77 inq-again-sw PIC X(01) VALUE "Y".
+           88 inq-again                 VALUE "Y".
+
+       SCREEN SECTION.
+       01  INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COLUMN 1  VALUE "COMBINATORICS ON-LINE INQUIRY".
+           05  LINE 3  COLUMN 1  VALUE "ENTER N (0-19): ".
+           05  LINE 3  COLUMN 17 PIC 9(5) TO inq-n.
+
+       01  RESULT-SCREEN.
+           05  LINE 5  COLUMN 1  VALUE "N! =".
+           05  LINE 5  COLUMN 6  PIC Z(17)9 FROM inq-fact-result.
+           05  LINE 6  COLUMN 1  VALUE "FIBONACCI(N) =".
+           05  LINE 6  COLUMN 16 PIC Z(20)9.9 FROM inq-fib-result.
+
+       01  OVERFLOW-SCREEN.
+           05  LINE 5  COLUMN 1  VALUE "N! *** OVERFLOW ***".
+
+       01  AGAIN-SCREEN.
+           05  LINE 8  COLUMN 1  VALUE "ANOTHER LOOKUP (Y/N)? ".
+           05  LINE 8  COLUMN 23 PIC X(01) TO inq-again-sw.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+      * LETS AN OPERATOR KEY IN N AND GET AN IMMEDIATE FACTORIAL AND
+      * FIBONACCI RESULT, WITHOUT EDITING A CONSTANT AND RESUBMITTING
+      * A BATCH JOB FOR A ONE-OFF LOOKUP.
+           PERFORM 1000-GET-N
+               UNTIL NOT inq-again
+           STOP RUN.
+
+       1000-GET-N.
+           DISPLAY INQUIRY-SCREEN
+           ACCEPT INQUIRY-SCREEN
+           PERFORM 2000-CALCULATE-FACTORIAL
+           PERFORM 3000-CALCULATE-FIBONACCI
+           PERFORM 4000-SHOW-RESULT
+           DISPLAY AGAIN-SCREEN
+           ACCEPT AGAIN-SCREEN.
+
+       2000-CALCULATE-FACTORIAL.
+      * STOPS THE INSTANT inq-i REACHES inq-n SO THE LOOP NEVER
+      * MULTIPLIES ONE STEP PAST THE REQUESTED N - MULTIPLYING TO
+      * (N+1)! ON THE WAY OUT WOULD RISK AN OVERFLOW THAT HAS NOTHING
+      * TO DO WITH THE VALUE ACTUALLY BEING REPORTED.
+           MOVE "N" TO inq-overflow-sw
+           MOVE 0 TO inq-i
+           MOVE 1 TO inq-fact
+           PERFORM UNTIL inq-i EQUAL inq-n
+               ADD 1 TO inq-i
+               MULTIPLY inq-i BY inq-fact
+                   ON SIZE ERROR SET inq-overflow-occurred TO TRUE
+               END-MULTIPLY
+           END-PERFORM
+           MOVE inq-fact TO inq-fact-result.
+
+       3000-CALCULATE-FIBONACCI.
+      * DRIVES THE SAME SHARED RECURSION fibonacci-recursive.cob
+      * EXPORTS TO THE REST OF THE SHOP, RATHER THAN KEEPING A SEPARATE
+      * LOCAL COPY OF THE LOGIC HERE. ITS 'FIBONACCI' ENTRY POINT RESETS
+      * ITS OWN RUNNING STATE ON EVERY CALL, SO IT IS SAFE TO DRIVE
+      * REPEATEDLY FROM THIS INQUIRY LOOP. A WORKING COPY OF inq-n IS
+      * PASSED INSTEAD OF inq-n ITSELF BECAUSE THE RECURSION COUNTS
+      * ITS COPY DOWN TO ZERO AS IT UNWINDS.
+           MOVE inq-n TO inq-fib-n
+           CALL 'FIBONACCI' USING BY REFERENCE inq-fib-n,
+               BY REFERENCE inq-fib-result.
+
+       4000-SHOW-RESULT.
+           IF inq-overflow-occurred
+               DISPLAY OVERFLOW-SCREEN
+           ELSE
+               DISPLAY RESULT-SCREEN
+           END-IF.
