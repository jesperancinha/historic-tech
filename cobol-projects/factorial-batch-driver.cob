@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTDRV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "FACTREQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "FACTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+           RECORDING MODE IS F.
+       01  TRANSACTION-RECORD.
+           05  TRANS-N             PIC 9(05).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-LINE              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+         77 n PIC 9(5).
+         77 i PIC 9(5).
+         77 fact PIC 9(18) comp-3.
+         77 result PIC 9(18).
+
+         77 trans-eof-sw PIC X(01) VALUE "N".
+           88 trans-eof                VALUE "Y".
+         77 overflow-sw PIC X(01) VALUE "N".
+           88 overflow-occurred        VALUE "Y".
+
+         01 detail-line.
+           05  FILLER               PIC X(10) VALUE "FACTORIAL ".
+           05  DL-N                 PIC ZZZZ9.
+           05  FILLER               PIC X(5) VALUE " =   ".
+           05  DL-RESULT            PIC Z(17)9.
+           05  DL-FLAG              PIC X(20).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+      * DRIVES THE ITERATIVE FACTORIAL CALCULATION ONCE PER REQUESTED
+      * N IN THE TRANSACTION FILE, BUILDING ONE CONSOLIDATED REPORT
+      * INSTEAD OF REQUIRING ONE JOB SUBMISSION PER N.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-TRANSACTIONS
+               UNTIL trans-eof
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT TRANSACTION-FILE
+           OPEN OUTPUT REPORT-FILE
+           MOVE "FACTORIAL BATCH REPORT" TO REPORT-LINE
+           WRITE REPORT-LINE
+           PERFORM 2100-READ-TRANSACTION.
+
+       2000-PROCESS-TRANSACTIONS.
+           MOVE "N" TO overflow-sw
+           PERFORM 3000-CALCULATE-FACTORIAL
+           PERFORM 4000-WRITE-REPORT-LINE
+           PERFORM 2100-READ-TRANSACTION.
+
+       2100-READ-TRANSACTION.
+           READ TRANSACTION-FILE
+               AT END SET trans-eof TO TRUE
+               NOT AT END MOVE TRANS-N TO n
+           END-READ.
+
+       3000-CALCULATE-FACTORIAL.
+      * STOPS THE INSTANT i REACHES n SO THE LOOP NEVER MULTIPLIES ONE
+      * STEP PAST THE REQUESTED N - MULTIPLYING TO (N+1)! ON THE WAY
+      * OUT WOULD RISK AN OVERFLOW THAT HAS NOTHING TO DO WITH THE
+      * VALUE ACTUALLY BEING REPORTED.
+           MOVE 0 to i
+           MOVE 1 to fact
+           PERFORM until i EQUAL n
+             ADD 1 to i
+             MULTIPLY i by fact
+               ON SIZE ERROR SET overflow-occurred TO TRUE
+             END-MULTIPLY
+           END-PERFORM
+           MOVE fact to result.
+
+       4000-WRITE-REPORT-LINE.
+           MOVE n TO DL-N
+           IF overflow-occurred
+               MOVE ZERO TO DL-RESULT
+               MOVE "*** OVERFLOW ***" TO DL-FLAG
+           ELSE
+               MOVE result TO DL-RESULT
+               MOVE SPACES TO DL-FLAG
+           END-IF
+           MOVE detail-line TO REPORT-LINE
+           WRITE REPORT-LINE
+           DISPLAY detail-line.
+
+       9000-TERMINATE.
+           CLOSE TRANSACTION-FILE
+           CLOSE REPORT-FILE.
