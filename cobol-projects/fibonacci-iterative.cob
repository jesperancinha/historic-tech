@@ -1,24 +1,375 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Fibonacci.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REQUEST-FILE ASSIGN TO "FIBREQ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FIBONACCI-OUT-FILE ASSIGN TO "FIBOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "FIBCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT FIBOUT-SCRATCH-FILE ASSIGN TO "FIBOUTTMP"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RSLT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REQUEST-FILE
+           RECORDING MODE IS F.
+       01  REQUEST-RECORD.
+           05  REQ-N                PIC 9(05).
+
+       FD  FIBONACCI-OUT-FILE
+           RECORDING MODE IS F.
+       01  FIBONACCI-OUT-RECORD.
+           05  FIBOUT-TYPE          PIC X(01).
+           05  FIBOUT-SEQ           PIC 9(05).
+           05  FIBOUT-VALUE         PIC 9(21)V9(1).
+           05  FIBOUT-COUNT         PIC 9(05).
+           05  FIBOUT-CHECKSUM      PIC 9(21)V9(1).
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-REQ-SEQ         PIC 9(05).
+           05  CKPT-N               PIC 9(05).
+           05  CKPT-I               PIC 9(05).
+           05  CKPT-F1              PIC 9(21)V9(1).
+           05  CKPT-F2              PIC 9(21)V9(1).
+           05  CKPT-TERM-COUNT      PIC 9(05).
+           05  CKPT-CHECKSUM        PIC 9(21)V9(1).
+           05  CKPT-FIBOUT-COUNT    PIC 9(07).
+
+       FD  FIBOUT-SCRATCH-FILE
+           RECORDING MODE IS F.
+       01  FIBOUT-SCRATCH-RECORD.
+           05  FSCR-TYPE            PIC X(01).
+           05  FSCR-SEQ             PIC 9(05).
+           05  FSCR-VALUE           PIC 9(21)V9(1).
+           05  FSCR-COUNT           PIC 9(05).
+           05  FSCR-CHECKSUM        PIC 9(21)V9(1).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "audrec.cpy".
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+           COPY "resultrec.cpy".
+
        WORKING-STORAGE SECTION.
        01  N                    PIC 9(5) VALUE 100.
-       01  F1                   PIC 9(21)V9(1) VALUE 0.0.
-       01  F2                   PIC 9(21)V9(1) VALUE 1.0.
-       01  FIB                  PIC 9(21)V9(1).
-       01  I                    PIC 9(5) VALUE 3.
+       01  F1                   PIC 9(21)V9(1) COMP-3 VALUE 0.0.
+       01  F2                   PIC 9(21)V9(1) COMP-3 VALUE 1.0.
+       01  FIB                  PIC 9(21)V9(1) COMP-3.
+       01  I                    PIC 9(5) VALUE 2.
+       01  TERM-COUNT           PIC 9(05) VALUE 0.
+       01  CHECKSUM-TOTAL       PIC 9(21)V9(1) COMP-3 VALUE 0.
+       01  TERM-VALUE           PIC 9(21)V9(1) COMP-3.
+
+       01  REQ-SEQ              PIC 9(05) VALUE 0.
+       01  SKIP-COUNT           PIC 9(05).
+       01  REQ-EOF-SW           PIC X(01) VALUE "N".
+           88  REQ-EOF              VALUE "Y".
+
+       01  FIBOUT-REC-COUNT     PIC 9(07) VALUE 0.
+       01  RESTART-FIBOUT-COUNT PIC 9(07) VALUE 0.
+       01  COPY-REC-COUNT       PIC 9(07).
+       01  SCRATCH-EOF-SW       PIC X(01) VALUE "N".
+           88  SCRATCH-EOF           VALUE "Y".
+
+       01  CKPT-FILE-STATUS       PIC X(02).
+       01  AUD-FILE-STATUS        PIC X(02).
+       01  RSLT-FILE-STATUS       PIC X(02).
+       01  CKPT-INTERVAL        PIC 9(03) VALUE 10.
+       01  RESTART-SW           PIC X(01) VALUE "N".
+           88  RESTARTING           VALUE "Y".
+       01  OVERFLOW-SW          PIC X(01) VALUE "N".
+           88  OVERFLOW-OCCURRED    VALUE "Y".
+       01  RUN-OVERFLOW-SW      PIC X(01) VALUE "N".
+           88  RUN-OVERFLOW-OCCURRED VALUE "Y".
+
+       01  RUN-DATE-TIME.
+           05 CD-DATE            PIC X(08).
+           05 CD-TIME            PIC X(06).
+           05 FILLER                PIC X(07).
 
        PROCEDURE DIVISION.
        MAIN-LOGIC.
-           DISPLAY "The first " N " Fibonacci numbers are:".
-           DISPLAY F1.
-           DISPLAY F2.
+      * RUNS THE SEQUENCE-GENERATION LOGIC ONCE PER REQUESTED LENGTH IN
+      * THE REQUEST FILE, LABELING EACH SEQUENCE WITH ITS OWN HEADER
+      * AND TRAILER IN FIBOUT SO ONE RUN CAN SATISFY SEVERAL DIFFERENT
+      * LENGTH REQUESTS INSTEAD OF NEEDING ONE JOB SUBMISSION APIECE.
+           PERFORM 1000-CHECK-FOR-RESTART
+           OPEN INPUT REQUEST-FILE
+           IF RESTARTING
+               PERFORM 1150-TRUNCATE-FIBOUT-TO-CHECKPOINT
+               OPEN EXTEND FIBONACCI-OUT-FILE
+               PERFORM 1100-SKIP-COMPLETED-REQUESTS
+               DISPLAY "RESUMING REQUEST " REQ-SEQ
+                   " FROM CHECKPOINT AT TERM " I
+           ELSE
+               OPEN OUTPUT FIBONACCI-OUT-FILE
+           END-IF
 
-           PERFORM VARYING I FROM 2 BY 1 UNTIL I > N
-               COMPUTE FIB = F1 + F2
-               DISPLAY FIB
-               COMPUTE F1 = F2
-               COMPUTE F2 = FIB
-           END-PERFORM.
+           OPEN EXTEND RESULT-FILE
+           IF RSLT-FILE-STATUS = "35"
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+
+           PERFORM 2100-READ-REQUEST
+           PERFORM 3000-PROCESS-ONE-REQUEST
+               UNTIL REQ-EOF
 
+           CLOSE REQUEST-FILE
+           CLOSE FIBONACCI-OUT-FILE
+           CLOSE RESULT-FILE
+           PERFORM 8100-CLEAR-CHECKPOINT
+           PERFORM 3500-SET-RETURN-CODE
+           PERFORM 9000-WRITE-AUDIT-RECORD
            STOP RUN.
+
+       1000-CHECK-FOR-RESTART.
+      * A CHECKPOINT LEFT BEHIND BY A PRIOR RUN THAT DID NOT REACH
+      * MAIN-LOGIC'S NORMAL CLOSE MEANS THE JOB ABENDED MID-REQUEST -
+      * RESUME THAT REQUEST'S PERFORM VARYING FROM WHERE IT LEFT OFF
+      * INSTEAD OF RECOMPUTING EVERY REQUEST FROM THE BEGINNING.
+           OPEN INPUT CHECKPOINT-FILE
+           IF CKPT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   NOT AT END
+                       MOVE CKPT-REQ-SEQ TO REQ-SEQ
+                       MOVE CKPT-N TO N
+                       MOVE CKPT-I TO I
+                       ADD 1 TO I
+                       MOVE CKPT-F1 TO F1
+                       MOVE CKPT-F2 TO F2
+                       MOVE CKPT-TERM-COUNT TO TERM-COUNT
+                       MOVE CKPT-CHECKSUM TO CHECKSUM-TOTAL
+                       MOVE CKPT-FIBOUT-COUNT TO RESTART-FIBOUT-COUNT
+                       SET RESTARTING TO TRUE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       1150-TRUNCATE-FIBOUT-TO-CHECKPOINT.
+      * EMIT-TERM WRITES EVERY TERM TO FIBOUT BUT 8000-WRITE-CHECKPOINT
+      * ONLY SAVES STATE EVERY CKPT-INTERVAL TERMS, SO A PRIOR RUN THAT
+      * ABENDED BETWEEN TWO CHECKPOINTS CAN LEAVE UP TO CKPT-INTERVAL-1
+      * D-RECORDS IN FIBOUT THAT THE CHECKPOINT DOES NOT KNOW ABOUT.
+      * COPYING ONLY THE FIRST RESTART-FIBOUT-COUNT RECORDS BACK INTO
+      * FIBOUT THROUGH THE SCRATCH FILE DROPS THAT UNCHECKPOINTED TAIL
+      * SO THE RESUMED RUN DOES NOT RE-EMIT AND DUPLICATE TERMS THE
+      * PRIOR RUN ALREADY WROTE.
+           MOVE "N" TO SCRATCH-EOF-SW
+           MOVE 0 TO COPY-REC-COUNT
+           OPEN INPUT FIBONACCI-OUT-FILE
+           OPEN OUTPUT FIBOUT-SCRATCH-FILE
+           PERFORM UNTIL SCRATCH-EOF
+                   OR COPY-REC-COUNT = RESTART-FIBOUT-COUNT
+               READ FIBONACCI-OUT-FILE INTO FIBOUT-SCRATCH-RECORD
+                   AT END SET SCRATCH-EOF TO TRUE
+                   NOT AT END
+                       WRITE FIBOUT-SCRATCH-RECORD
+                       ADD 1 TO COPY-REC-COUNT
+               END-READ
+           END-PERFORM
+           CLOSE FIBONACCI-OUT-FILE
+           CLOSE FIBOUT-SCRATCH-FILE
+
+           OPEN OUTPUT FIBONACCI-OUT-FILE
+           OPEN INPUT FIBOUT-SCRATCH-FILE
+           MOVE "N" TO SCRATCH-EOF-SW
+           PERFORM UNTIL SCRATCH-EOF
+               READ FIBOUT-SCRATCH-FILE INTO FIBONACCI-OUT-RECORD
+                   AT END SET SCRATCH-EOF TO TRUE
+                   NOT AT END
+                       WRITE FIBONACCI-OUT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE FIBONACCI-OUT-FILE
+           CLOSE FIBOUT-SCRATCH-FILE
+           MOVE COPY-REC-COUNT TO FIBOUT-REC-COUNT.
+
+       1100-SKIP-COMPLETED-REQUESTS.
+      * FAST-FORWARDS THE REQUEST FILE PAST REQUESTS THAT WERE ALREADY
+      * WRITTEN TO FIBOUT BEFORE THE PRIOR RUN ABENDED - THIS FILE IS
+      * LINE SEQUENTIAL SO IT CAN ONLY BE READ FORWARD FROM THE TOP.
+           PERFORM VARYING SKIP-COUNT FROM 1 BY 1
+                   UNTIL SKIP-COUNT > (REQ-SEQ - 1)
+               READ REQUEST-FILE
+                   AT END SET REQ-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+       2100-READ-REQUEST.
+           READ REQUEST-FILE
+               AT END SET REQ-EOF TO TRUE
+               NOT AT END
+                   IF NOT RESTARTING
+                       MOVE REQ-N TO N
+                   END-IF
+           END-READ.
+
+       3000-PROCESS-ONE-REQUEST.
+           IF RESTARTING
+               DISPLAY "The next " N " Fibonacci numbers are:"
+           ELSE
+               ADD 1 TO REQ-SEQ
+               PERFORM 3100-WRITE-SECTION-HEADER
+               MOVE "N" TO OVERFLOW-SW
+               MOVE 0 TO TERM-COUNT
+               MOVE 0.0 TO CHECKSUM-TOTAL
+               MOVE 0.0 TO F1
+               MOVE 1.0 TO F2
+               DISPLAY "The first " N " Fibonacci numbers are:"
+               DISPLAY F1
+               MOVE F1 TO TERM-VALUE
+               PERFORM EMIT-TERM
+               DISPLAY F2
+               MOVE F2 TO TERM-VALUE
+               PERFORM EMIT-TERM
+               MOVE 2 TO I
+           END-IF
+
+      * STOPS THE SEQUENCE THE INSTANT A TERM WOULD NOT FIT IN FIB'S
+      * PIC 9(21)V9(1) RATHER THAN LETTING THE COMPUTE SILENTLY WRAP AND
+      * FEED A GARBAGE VALUE INTO EVERY TERM AFTER IT.
+           PERFORM VARYING I FROM I BY 1
+                   UNTIL I > N OR OVERFLOW-OCCURRED
+               COMPUTE FIB = F1 + F2
+                   ON SIZE ERROR
+                       SET OVERFLOW-OCCURRED TO TRUE
+                       SET RUN-OVERFLOW-OCCURRED TO TRUE
+               END-COMPUTE
+               IF NOT OVERFLOW-OCCURRED
+                   DISPLAY FIB
+                   COMPUTE F1 = F2
+                   COMPUTE F2 = FIB
+                   MOVE FIB TO TERM-VALUE
+                   PERFORM EMIT-TERM
+                   IF FUNCTION MOD(I, CKPT-INTERVAL) = 0
+                       PERFORM 8000-WRITE-CHECKPOINT
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           PERFORM WRITE-TRAILER
+           PERFORM 8100-CLEAR-CHECKPOINT
+           PERFORM 3200-WRITE-RESULT-OUT
+           MOVE "N" TO RESTART-SW
+           PERFORM 2100-READ-REQUEST.
+
+       3200-WRITE-RESULT-OUT.
+      * ONE RECORD PER COMPLETED REQUEST IN THE SHARED NUMERIC-RESULT
+      * SHAPE SO A DOWNSTREAM JOB CAN READ THIS PROGRAM'S RESULTS THE
+      * SAME WAY IT READS THE OTHER THREE PROGRAMS' RESULTS. NR-INPUT-N
+      * CARRIES THE REQUESTED SEQUENCE LENGTH AND NR-RESULT THE LAST
+      * TERM GENERATED, SINCE THAT IS THIS PROGRAM'S CLOSEST ANALOG TO
+      * "THE ANSWER" THE OTHER PROGRAMS REPORT.
+           MOVE "Fibonacci" TO NR-PROGRAM
+           MOVE N TO NR-INPUT-N
+           IF OVERFLOW-OCCURRED
+               MOVE SPACES TO NR-RESULT
+               MOVE "OVERFLOW" TO NR-STATUS
+           ELSE
+               MOVE FIB TO NR-RESULT
+               MOVE "OK" TO NR-STATUS
+           END-IF
+           WRITE NUMERIC-RESULT-RECORD.
+
+       3100-WRITE-SECTION-HEADER.
+      * LABELS THE START OF EACH REQUEST'S SEQUENCE IN FIBOUT WITH ITS
+      * REQUEST NUMBER AND REQUESTED LENGTH, SINCE ONE RUN NOW WRITES
+      * SEVERAL SEQUENCES INTO THE SAME FILE ONE AFTER ANOTHER.
+           INITIALIZE FIBONACCI-OUT-RECORD
+           MOVE "H" TO FIBOUT-TYPE
+           MOVE REQ-SEQ TO FIBOUT-SEQ
+           MOVE N TO FIBOUT-COUNT
+           WRITE FIBONACCI-OUT-RECORD
+           ADD 1 TO FIBOUT-REC-COUNT.
+
+       8000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE REQ-SEQ TO CKPT-REQ-SEQ
+           MOVE N TO CKPT-N
+           MOVE I TO CKPT-I
+           MOVE F1 TO CKPT-F1
+           MOVE F2 TO CKPT-F2
+           MOVE TERM-COUNT TO CKPT-TERM-COUNT
+           MOVE CHECKSUM-TOTAL TO CKPT-CHECKSUM
+           MOVE FIBOUT-REC-COUNT TO CKPT-FIBOUT-COUNT
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+       8100-CLEAR-CHECKPOINT.
+      * CALLED BOTH WHEN A SINGLE REQUEST FINISHES AND AGAIN WHEN THE
+      * WHOLE REQUEST LIST COMPLETES, SO A CHECKPOINT NEVER OUTLIVES
+      * THE REQUEST IT WAS TAKEN FOR - OTHERWISE A REQUEST WHOSE TERM
+      * COUNT IS NOT AN EXACT MULTIPLE OF CKPT-INTERVAL WOULD LEAVE THE
+      * PRIOR REQUEST'S CHECKPOINT SITTING IN THE FILE, AND A RESTART
+      * WOULD RESUME THE WRONG REQUEST AT THE WRONG TERM. AN EMPTY FILE
+      * READS AS "NO RESTART PENDING" ABOVE.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       EMIT-TERM.
+      * WRITES EACH GENERATED TERM TO THE OUTPUT DATASET AND ROLLS IT
+      * INTO THE CURRENT REQUEST'S TRAILER COUNT/CHECKSUM SO A
+      * DOWNSTREAM JOB CAN VERIFY IT READ A COMPLETE, UNTRUNCATED
+      * SECTION.
+           ADD 1 TO TERM-COUNT
+           ADD TERM-VALUE TO CHECKSUM-TOTAL
+           INITIALIZE FIBONACCI-OUT-RECORD
+           MOVE "D" TO FIBOUT-TYPE
+           MOVE TERM-COUNT TO FIBOUT-SEQ
+           MOVE TERM-VALUE TO FIBOUT-VALUE
+           WRITE FIBONACCI-OUT-RECORD
+           ADD 1 TO FIBOUT-REC-COUNT.
+
+       WRITE-TRAILER.
+           INITIALIZE FIBONACCI-OUT-RECORD
+           MOVE "T" TO FIBOUT-TYPE
+           MOVE TERM-COUNT TO FIBOUT-COUNT
+           MOVE CHECKSUM-TOTAL TO FIBOUT-CHECKSUM
+           WRITE FIBONACCI-OUT-RECORD
+           ADD 1 TO FIBOUT-REC-COUNT.
+
+       3500-SET-RETURN-CODE.
+      * GIVES THE JCL COND LOGIC SOMETHING MEANINGFUL TO TEST - 4 MEANS
+      * AT LEAST ONE REQUEST THIS RUN OVERFLOWED PARTWAY THROUGH AND ITS
+      * SEQUENCE IS NOT RELIABLE PAST THE POINT OF OVERFLOW, 0 MEANS
+      * EVERY REQUEST THIS RUN COMPLETED CLEANLY.
+           IF RUN-OVERFLOW-OCCURRED
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-WRITE-AUDIT-RECORD.
+      * APPENDS ONE LINE TO THE SHARED AUDIT LOG FOR EVERY RUN SO WE
+      * CAN TELL WHEN THIS JOB LAST RAN AND WHAT IT PRODUCED WITHOUT
+      * DIGGING THROUGH OLD SYSOUT. AUD-INPUT-N CARRIES THE NUMBER OF
+      * REQUESTS PROCESSED THIS RUN RATHER THAN A SINGLE N, SINCE A
+      * RUN CAN NOW SATISFY SEVERAL LENGTH REQUESTS AT ONCE.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE "Fibonacci" TO AUD-PROGRAM
+           MOVE CD-DATE TO AUD-RUN-DATE
+           MOVE CD-TIME TO AUD-RUN-TIME
+           MOVE REQ-SEQ TO AUD-INPUT-N
+           MOVE FIB TO AUD-RESULT
+           MOVE RETURN-CODE TO AUD-RETURN-CODE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
