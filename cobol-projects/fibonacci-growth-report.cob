@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FIBGROW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBONACCI-OUT-FILE ASSIGN TO "FIBOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT GROWTH-REPORT ASSIGN TO "FIBGRORPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FIBONACCI-OUT-FILE
+           RECORDING MODE IS F.
+       01  FIBONACCI-OUT-RECORD.
+           05  FIBOUT-TYPE          PIC X(01).
+           05  FIBOUT-SEQ           PIC 9(05).
+           05  FIBOUT-VALUE         PIC 9(21)V9(1).
+           05  FIBOUT-COUNT         PIC 9(05).
+           05  FIBOUT-CHECKSUM      PIC 9(21)V9(1).
+
+       FD  GROWTH-REPORT
+           RECORDING MODE IS F.
+       01  GROWTH-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+         77 source-eof-sw PIC X(01) VALUE "N".
+           88 source-eof                VALUE "Y".
+
+         01 RUN-DATE-TIME.
+           05 CD-DATE                  PIC X(08).
+           05 CD-TIME                  PIC X(06).
+           05 FILLER                   PIC X(07).
+
+         01 heading-line-1.
+           05  FILLER                  PIC X(35)
+               VALUE "FIBONACCI GROWTH PROJECTION REPORT".
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  HL-RUN-DATE             PIC X(02).
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HL-RUN-DATE2            PIC X(02).
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  HL-RUN-DATE3            PIC X(04).
+
+         01 section-heading.
+           05  FILLER                  PIC X(10) VALUE "REQUEST #".
+           05  SH-REQ-NUM              PIC ZZZZ9.
+           05  FILLER                  PIC X(18)
+               VALUE "  SEQUENCE LENGTH:".
+           05  SH-REQ-LEN              PIC ZZZZ9.
+
+         01 heading-line-2.
+           05  FILLER                  PIC X(10) VALUE "TERM".
+           05  FILLER                  PIC X(30)
+               VALUE "PROJECTED VALUE".
+
+         01 detail-line.
+           05  DL-SEQ                  PIC ZZZZ9.
+           05  FILLER                  PIC X(05) VALUE SPACES.
+           05  DL-VALUE PIC $Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.9.
+
+         01 trailer-line.
+           05  FILLER                  PIC X(25)
+               VALUE "TERMS GENERATED:".
+           05  TL-COUNT                PIC ZZZZ9.
+           05  FILLER                  PIC X(15)
+               VALUE "   CHECKSUM:".
+           05  TL-CHECKSUM PIC $Z,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZZ,ZZ9.9.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+      * TURNS fibonacci-iterative.cob'S BARE FIBOUT DATASET INTO A
+      * LABELED REPORT - RUN DATE AND COLUMN HEADERS UP FRONT, EACH
+      * TERM SHOWN AS A CURRENCY-STYLE EDITED AMOUNT - SUITABLE TO HAND
+      * TO SOMEONE OUTSIDE OPERATIONS INSTEAD OF RAW SYSOUT NUMBERS.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-FORMAT-ONE-RECORD
+               UNTIL source-eof
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT FIBONACCI-OUT-FILE
+           OPEN OUTPUT GROWTH-REPORT
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE CD-DATE(5:2) TO HL-RUN-DATE
+           MOVE CD-DATE(7:2) TO HL-RUN-DATE2
+           MOVE CD-DATE(1:4) TO HL-RUN-DATE3
+           MOVE heading-line-1 TO GROWTH-LINE
+           WRITE GROWTH-LINE
+           MOVE heading-line-2 TO GROWTH-LINE
+           WRITE GROWTH-LINE
+           PERFORM 2100-READ-SOURCE.
+
+       2000-FORMAT-ONE-RECORD.
+           EVALUATE FIBOUT-TYPE
+               WHEN "D"
+                   PERFORM 2200-WRITE-DETAIL-LINE
+               WHEN "H"
+                   PERFORM 2150-WRITE-SECTION-HEADING
+               WHEN OTHER
+                   PERFORM 2300-WRITE-TRAILER-LINE
+           END-EVALUATE
+           PERFORM 2100-READ-SOURCE.
+
+       2150-WRITE-SECTION-HEADING.
+      * fibonacci-iterative.cob NOW WRITES ONE "H" RECORD AHEAD OF EACH
+      * REQUESTED SEQUENCE SO A SINGLE RUN CAN COVER SEVERAL LENGTH
+      * REQUESTS - LABEL EACH SECTION AND REPRINT THE COLUMN HEADERS
+      * SO THE NEW SECTION READS AS ITS OWN TABLE.
+           MOVE SPACES TO GROWTH-LINE
+           WRITE GROWTH-LINE
+           MOVE FIBOUT-SEQ TO SH-REQ-NUM
+           MOVE FIBOUT-COUNT TO SH-REQ-LEN
+           MOVE section-heading TO GROWTH-LINE
+           WRITE GROWTH-LINE
+           MOVE heading-line-2 TO GROWTH-LINE
+           WRITE GROWTH-LINE.
+
+       2100-READ-SOURCE.
+           READ FIBONACCI-OUT-FILE
+               AT END SET source-eof TO TRUE
+           END-READ.
+
+       2200-WRITE-DETAIL-LINE.
+           MOVE FIBOUT-SEQ TO DL-SEQ
+           MOVE FIBOUT-VALUE TO DL-VALUE
+           MOVE detail-line TO GROWTH-LINE
+           WRITE GROWTH-LINE.
+
+       2300-WRITE-TRAILER-LINE.
+           MOVE FIBOUT-COUNT TO TL-COUNT
+           MOVE FIBOUT-CHECKSUM TO TL-CHECKSUM
+           MOVE trailer-line TO GROWTH-LINE
+           WRITE GROWTH-LINE.
+
+       9000-TERMINATE.
+           CLOSE FIBONACCI-OUT-FILE
+           CLOSE GROWTH-REPORT.
