@@ -1,26 +1,214 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMPLE.
+       PROGRAM-ID. FACTIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXCEPTION-FILE ASSIGN TO "FACTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCP-FILE-STATUS.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RSLT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-CARD.
+           05  PARM-N              PIC X(05).
+
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05  EXCP-PROGRAM        PIC X(08).
+           05  EXCP-N              PIC X(05).
+           05  EXCP-MESSAGE        PIC X(40).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "audrec.cpy".
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+           COPY "resultrec.cpy".
+
        WORKING-STORAGE SECTION.
 
-         77 n PIC 9.
-         77 i PIC 9.
-         77 tnumber PIC XX.
-         77 fact PIC 9(18) comp.
-         77 result PIC 9(9).
+         77 n PIC 9(5).
+         77 i PIC 9(5).
+         77 tnumber PIC 9(05).
+         77 fact PIC 9(18) comp-3.
+         77 result PIC 9(18).
+
+         77 overflow-sw PIC X(01) VALUE "N".
+           88 overflow-occurred        VALUE "Y".
+         77 invalid-sw PIC X(01) VALUE "N".
+           88 parameter-invalid         VALUE "Y".
+
+         01 MAX-VALID-N                PIC 9(5) VALUE 19.
+
+         01 AUD-FILE-STATUS           PIC X(02).
+         01 EXCP-FILE-STATUS          PIC X(02).
+         01 RSLT-FILE-STATUS          PIC X(02).
+
+         01 RUN-DATE-TIME.
+           05 CD-DATE               PIC X(08).
+           05 CD-TIME               PIC X(06).
+           05 FILLER                   PIC X(07).
 
        PROCEDURE DIVISION.
-         MOVE 0 to i
-         MOVE 1 to fact
-         MOVE 5 to n
-         PERFORM until i GREATER THAN n
-           MOVE i to tnumber
-           MOVE fact to result
-           ADD 1 to i
-           MULTIPLY i by fact
-             ON SIZE ERROR DISPLAY "result overflow!"
-           END-MULTIPLY
-         END-PERFORM.
-         DISPLAY "Factorial of " tnumber "is " result
-         STOP RUN.
+       0000-MAINLINE.
+           PERFORM 1000-GET-PARAMETER
+           PERFORM 1500-VALIDATE-PARAMETER
+           IF NOT parameter-invalid
+               PERFORM 2000-CALCULATE-FACTORIAL
+           END-IF
+           PERFORM 3000-REPORT-RESULT
+           PERFORM 3500-SET-RETURN-CODE
+           PERFORM 4000-WRITE-AUDIT-RECORD
+           PERFORM 4500-WRITE-RESULT-RECORD
+           STOP RUN.
+
+       1000-GET-PARAMETER.
+      * READS THE REQUESTED N FROM A ONE-CARD PARAMETER FILE SO
+      * OPERATIONS CAN DRIVE THIS JOB WITHOUT RECOMPILING IT. THE
+      * CARD IS READ AS ALPHANUMERIC SO A BAD PUNCH DOES NOT SILENTLY
+      * TRUNCATE OR WRAP A NUMERIC FIELD.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+           END-READ
+           CLOSE PARM-FILE.
+
+       1500-VALIDATE-PARAMETER.
+      * REJECTS THE RUN UP FRONT IF THE PARAMETER CARD IS NOT A
+      * SANE N, RATHER THAN LETTING A BAD VALUE FLOW INTO THE
+      * FACTORIAL LOOP AND PRODUCE A MEANINGLESS ANSWER.
+           IF PARM-N IS NOT NUMERIC
+               SET parameter-invalid TO TRUE
+               DISPLAY "INVALID N PARAMETER - NOT NUMERIC: " PARM-N
+           ELSE
+               MOVE PARM-N TO n
+               IF n > MAX-VALID-N
+                   SET parameter-invalid TO TRUE
+                   DISPLAY "INVALID N PARAMETER - OUT OF RANGE: " PARM-N
+               END-IF
+           END-IF.
+
+       2000-CALCULATE-FACTORIAL.
+      * STOPS THE INSTANT i REACHES n SO THE LOOP NEVER MULTIPLIES ONE
+      * STEP PAST THE REQUESTED N - MULTIPLYING TO (N+1)! ON THE WAY
+      * OUT WOULD RISK AN OVERFLOW THAT HAS NOTHING TO DO WITH THE
+      * VALUE ACTUALLY BEING REPORTED.
+           MOVE n to tnumber
+           MOVE 0 to i
+           MOVE 1 to fact
+           PERFORM until i EQUAL n
+             ADD 1 to i
+             MULTIPLY i by fact
+               ON SIZE ERROR PERFORM 2100-WRITE-EXCEPTION
+             END-MULTIPLY
+           END-PERFORM
+           MOVE fact to result.
+
+       2100-WRITE-EXCEPTION.
+      * A MULTIPLY SIZE ERROR MEANS FACT (AND THEREFORE THE FINAL
+      * RESULT) IS NO LONGER TRUSTWORTHY - RECORD IT AND FLAG THE RUN
+      * SO THE PRINTED RESULT IS NOT MISTAKEN FOR A GOOD ANSWER.
+           SET overflow-occurred TO TRUE
+           DISPLAY "result overflow!"
+           OPEN EXTEND EXCEPTION-FILE
+           IF EXCP-FILE-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE "FACTIT" TO EXCP-PROGRAM
+           MOVE n TO EXCP-N
+           MOVE "MULTIPLY OVERFLOW - RESULT IS NOT RELIABLE" TO
+               EXCP-MESSAGE
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE.
+
+       3000-REPORT-RESULT.
+           IF parameter-invalid
+               DISPLAY "RUN REJECTED - CORRECT THE N PARAMETER AND "
+                   "RESUBMIT"
+           ELSE
+               IF overflow-occurred
+                   DISPLAY "Factorial of " tnumber
+                       " *** OVERFLOW - RESULT INVALID ***"
+               ELSE
+                   DISPLAY "Factorial of " tnumber "is " result
+               END-IF
+           END-IF.
+
+       3500-SET-RETURN-CODE.
+      * GIVES THE JCL COND LOGIC SOMETHING MEANINGFUL TO TEST - 8 MEANS
+      * THE RUN NEVER COMPUTED ANYTHING USABLE, 4 MEANS IT RAN BUT THE
+      * RESULT OVERFLOWED AND IS NOT RELIABLE, 0 MEANS A CLEAN RESULT.
+           IF parameter-invalid
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF overflow-occurred
+                   MOVE 4 TO RETURN-CODE
+               ELSE
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       4000-WRITE-AUDIT-RECORD.
+      * APPENDS ONE LINE TO THE SHARED AUDIT LOG FOR EVERY RUN SO WE
+      * CAN TELL WHEN THIS JOB LAST RAN AND WHAT IT PRODUCED WITHOUT
+      * DIGGING THROUGH OLD SYSOUT.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE "FACTIT" TO AUD-PROGRAM
+           MOVE CD-DATE TO AUD-RUN-DATE
+           MOVE CD-TIME TO AUD-RUN-TIME
+           MOVE n TO AUD-INPUT-N
+           IF parameter-invalid
+               MOVE "INVALID PARAMETER" TO AUD-RESULT
+           ELSE
+               IF overflow-occurred
+                   MOVE "OVERFLOW" TO AUD-RESULT
+               ELSE
+                   MOVE result TO AUD-RESULT
+               END-IF
+           END-IF
+           MOVE RETURN-CODE TO AUD-RETURN-CODE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       4500-WRITE-RESULT-RECORD.
+      * APPENDS ONE RECORD IN THE SHARED NUMERIC-RESULT SHAPE TO
+      * RESULTOUT SO A DOWNSTREAM REPORT OR RECONCILIATION JOB CAN
+      * READ THIS PROGRAM'S RESULT THE SAME WAY IT READS THE OTHER
+      * THREE PROGRAMS' RESULTS, WITHOUT KNOWING THIS PROGRAM'S OWN
+      * FIELD NAMES.
+           OPEN EXTEND RESULT-FILE
+           IF RSLT-FILE-STATUS = "35"
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+           MOVE "FACTIT" TO NR-PROGRAM
+           MOVE n TO NR-INPUT-N
+           IF parameter-invalid
+               MOVE SPACES TO NR-RESULT
+               MOVE "INVALID" TO NR-STATUS
+           ELSE
+               IF overflow-occurred
+                   MOVE SPACES TO NR-RESULT
+                   MOVE "OVERFLOW" TO NR-STATUS
+               ELSE
+                   MOVE result TO NR-RESULT
+                   MOVE "OK" TO NR-STATUS
+               END-IF
+           END-IF
+           WRITE NUMERIC-RESULT-RECORD
+           CLOSE RESULT-FILE.
