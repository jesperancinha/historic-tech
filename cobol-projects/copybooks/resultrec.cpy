@@ -0,0 +1,13 @@
+      *================================================================
+      * RESULTREC - SHARED STANDARD NUMERIC-RESULT RECORD
+      * ONE COMMON SHAPE (SOURCE PROGRAM, INPUT VALUE, COMPUTED RESULT,
+      * STATUS) FOR ANY OF THE FACTORIAL/FIBONACCI PROGRAMS TO WRITE TO
+      * RESULTOUT, SO A DOWNSTREAM REPORT OR RECONCILIATION JOB CAN
+      * READ THEM ALL THE SAME WAY INSTEAD OF SPECIAL-CASING EACH
+      * PROGRAM'S OWN RESULT LAYOUT.
+      *================================================================
+       01  NUMERIC-RESULT-RECORD.
+           05  NR-PROGRAM            PIC X(20).
+           05  NR-INPUT-N            PIC 9(05).
+           05  NR-RESULT             PIC X(22).
+           05  NR-STATUS             PIC X(10).
