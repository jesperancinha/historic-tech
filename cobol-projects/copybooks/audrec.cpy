@@ -0,0 +1,13 @@
+      *================================================================
+      * AUDREC - SHARED AUDIT LOG RECORD
+      * APPENDED BY EVERY PROGRAM IN THE COMBINATORICS SUITE SO WE CAN
+      * ANSWER "WHEN WAS THIS LAST RUN AND WHAT DID IT PRODUCE" WITHOUT
+      * DIGGING THROUGH OLD JOB OUTPUT.
+      *================================================================
+       01  AUDIT-RECORD.
+           05  AUD-PROGRAM          PIC X(20).
+           05  AUD-RUN-DATE         PIC X(08).
+           05  AUD-RUN-TIME         PIC X(06).
+           05  AUD-INPUT-N          PIC 9(05).
+           05  AUD-RESULT           PIC X(22).
+           05  AUD-RETURN-CODE      PIC 9(03).
