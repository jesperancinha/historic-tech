@@ -0,0 +1,71 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FACTLOAD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FACTOR-OUT-FILE ASSIGN TO "FACTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FACTOR-KSDS-FILE ASSIGN TO "FACTKSDS"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FCTKSDS-N
+               FILE STATUS IS KSDS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FACTOR-OUT-FILE
+           RECORDING MODE IS F.
+       01  FACTOR-OUT-RECORD.
+           05  FCTOUT-N            PIC 9(05).
+           05  FCTOUT-FACTORIAL    PIC X(19).
+
+       FD  FACTOR-KSDS-FILE.
+       01  FACTOR-KSDS-RECORD.
+           05  FCTKSDS-N           PIC 9(05).
+           05  FCTKSDS-FACTORIAL   PIC X(19).
+
+       WORKING-STORAGE SECTION.
+
+         77 source-eof-sw PIC X(01) VALUE "N".
+           88 source-eof                VALUE "Y".
+
+         01 KSDS-FILE-STATUS          PIC X(02).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+      * LOADS THE INDEXED LOOKUP FILE, KEYED BY N, FROM THE SEQUENTIAL
+      * TABLE FACTORIAL-RECURSIVE ALREADY WRITES TO FACTOUT - ONE LOAD
+      * RUN AFTER THAT JOB REPLACES EVERY OTHER PROGRAM'S NEED TO
+      * RECOMPUTE 0! THROUGH 20! FOR ITSELF.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-LOAD-KSDS
+               UNTIL source-eof
+           PERFORM 9000-TERMINATE
+           STOP RUN.
+
+       1000-INITIALIZE.
+           OPEN INPUT FACTOR-OUT-FILE
+           OPEN OUTPUT FACTOR-KSDS-FILE
+           PERFORM 2100-READ-SOURCE.
+
+       2000-LOAD-KSDS.
+           PERFORM 2200-WRITE-KSDS-RECORD
+           PERFORM 2100-READ-SOURCE.
+
+       2100-READ-SOURCE.
+           READ FACTOR-OUT-FILE
+               AT END SET source-eof TO TRUE
+           END-READ.
+
+       2200-WRITE-KSDS-RECORD.
+           MOVE FCTOUT-N TO FCTKSDS-N
+           MOVE FCTOUT-FACTORIAL TO FCTKSDS-FACTORIAL
+           WRITE FACTOR-KSDS-RECORD
+               INVALID KEY
+                   DISPLAY "FACTLOAD - DUPLICATE KEY, N=" FCTKSDS-N
+           END-WRITE.
+
+       9000-TERMINATE.
+           CLOSE FACTOR-OUT-FILE
+           CLOSE FACTOR-KSDS-FILE.
