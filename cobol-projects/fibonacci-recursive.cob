@@ -1,27 +1,142 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. FibonacciRecursive.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01  F1                   PIC 9(21)V9(1) VALUE 0.0.
-01  F2                   PIC 9(21)V9(1) VALUE 1.0.
-01  FIB                  PIC 9(21)V9(1).
-01  N                    PIC 9(5) VALUE 100.
-01  I                    PIC 9(5) VALUE 0.
-
-PROCEDURE DIVISION.
-    MOVE N TO I
-    CALL 'FIBONACCI'.
-    DISPLAY "Fibonacci of " I " is " F1.
-    STOP RUN.
-
-    ENTRY 'FIBONACCI'.
-    IF N = 0 THEN
-        EXIT PROGRAM
-    ELSE
-       COMPUTE FIB = F1 + F2
-       COMPUTE F1 = F2
-       COMPUTE F2 = FIB
-       SUBTRACT 1 FROM N
-       CALL 'FIBONACCI'
-    END-IF.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FibonacciRecursive.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RSLT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "audrec.cpy".
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+           COPY "resultrec.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  F1                   PIC 9(21)V9(1) COMP-3 VALUE 0.0.
+       01  F2                   PIC 9(21)V9(1) COMP-3 VALUE 1.0.
+       01  FIB                  PIC 9(21)V9(1) COMP-3.
+       01  N                    PIC 9(5) VALUE 100.
+       01  I                    PIC 9(5) VALUE 0.
+
+       01  OVERFLOW-SW          PIC X(01) VALUE "N".
+           88  OVERFLOW-OCCURRED    VALUE "Y".
+
+       01  AUD-FILE-STATUS      PIC X(02).
+       01  RSLT-FILE-STATUS     PIC X(02).
+
+       01  RUN-DATE-TIME.
+           05 CD-DATE            PIC X(08).
+           05 CD-TIME            PIC X(06).
+           05 FILLER                PIC X(07).
+
+       LINKAGE SECTION.
+       01  LK-N                 PIC 9(5).
+       01  LK-F1                PIC 9(21)V9(1) COMP-3.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           MOVE N TO I
+           CALL 'FIBONACCI' USING BY REFERENCE N, BY REFERENCE F1
+           DISPLAY "Fibonacci of " I " is " F1
+           PERFORM 0500-SET-RETURN-CODE
+           PERFORM 9000-WRITE-AUDIT-RECORD
+           PERFORM 9500-WRITE-RESULT-RECORD
+           STOP RUN.
+
+      * FIBONACCI IS REWORKED TO TAKE ITS INPUTS AND OUTPUTS THROUGH
+      * THE LINKAGE SECTION (N IN, F1 RESULT OUT) SO OTHER PROGRAMS IN
+      * THE SHOP CAN CALL IT DIRECTLY WITH THEIR OWN STARTING N
+      * INSTEAD OF CARRYING THEIR OWN COPY OF THIS RECURSION. F2 IS
+      * RESET HERE, NOT IN FIBONACCI-STEP BELOW, SO A SECOND CALL TO
+      * 'FIBONACCI' IN THE SAME RUN STARTS ITS OWN SEQUENCE FROM
+      * SCRATCH INSTEAD OF PICKING UP WHERE THE LAST CALL LEFT F2.
+      * LK-F1 IS ALSO FORCED TO 0 HERE SO A CALLER THAT DOES NOT
+      * HAPPEN TO PASS AN ALREADY-ZEROED RUNNING RESULT STILL GETS THE
+      * CORRECT SEQUENCE - THIS ENTRY POINT OWNS ITS OWN STARTING
+      * STATE RATHER THAN TRUSTING THE CALLER TO SUPPLY IT.
+           ENTRY 'FIBONACCI' USING LK-N, LK-F1.
+           MOVE 0 TO LK-F1
+           MOVE 1.0 TO F2
+           MOVE "N" TO OVERFLOW-SW
+           CALL 'FIBONACCI-STEP' USING BY REFERENCE LK-N,
+               BY REFERENCE LK-F1
+           EXIT PROGRAM.
+
+      * FIBONACCI-STEP DOES THE ACTUAL RECURSION. IT IS THE ONLY THING
+      * THAT CALLS ITSELF, SO F2 ACCUMULATES CORRECTLY ACROSS
+      * RECURSIVE STEPS WITHOUT EVER BEING RESET MID-SEQUENCE. ONCE A
+      * STEP OVERFLOWS PIC 9(21)V9(1) THE RECURSION STOPS RIGHT THERE -
+      * CONTINUING TO COUNT LK-N DOWN TO ZERO WOULD ONLY FEED THE
+      * WRAPPED, UNRELIABLE FIB BACK INTO EVERY STEP AFTER IT.
+           ENTRY 'FIBONACCI-STEP' USING LK-N, LK-F1.
+           IF LK-N = 0 THEN
+               EXIT PROGRAM
+           ELSE
+               COMPUTE FIB = LK-F1 + F2
+                   ON SIZE ERROR SET OVERFLOW-OCCURRED TO TRUE
+               END-COMPUTE
+               IF OVERFLOW-OCCURRED
+                   EXIT PROGRAM
+               END-IF
+               COMPUTE LK-F1 = F2
+               COMPUTE F2 = FIB
+               SUBTRACT 1 FROM LK-N
+               CALL 'FIBONACCI-STEP' USING BY REFERENCE LK-N,
+                   BY REFERENCE LK-F1
+           END-IF
+           EXIT PROGRAM.
+
+       0500-SET-RETURN-CODE.
+      * GIVES THE JCL COND LOGIC SOMETHING MEANINGFUL TO TEST - 4 MEANS
+      * THE RECURSION OVERFLOWED PARTWAY THROUGH AND F1 IS NOT THE
+      * ACTUAL FIBONACCI(N), 0 MEANS A CLEAN RESULT.
+           IF OVERFLOW-OCCURRED
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       9000-WRITE-AUDIT-RECORD.
+      * APPENDS ONE LINE TO THE SHARED AUDIT LOG FOR EVERY RUN SO WE
+      * CAN TELL WHEN THIS JOB LAST RAN AND WHAT IT PRODUCED WITHOUT
+      * DIGGING THROUGH OLD SYSOUT.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE "FibonacciRecursive" TO AUD-PROGRAM
+           MOVE CD-DATE TO AUD-RUN-DATE
+           MOVE CD-TIME TO AUD-RUN-TIME
+           MOVE I TO AUD-INPUT-N
+           MOVE F1 TO AUD-RESULT
+           MOVE RETURN-CODE TO AUD-RETURN-CODE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
+
+       9500-WRITE-RESULT-RECORD.
+      * APPENDS ONE RECORD IN THE SHARED NUMERIC-RESULT SHAPE TO
+      * RESULTOUT SO A DOWNSTREAM REPORT OR RECONCILIATION JOB CAN
+      * READ THIS PROGRAM'S RESULT THE SAME WAY IT READS THE OTHER
+      * THREE PROGRAMS' RESULTS, WITHOUT KNOWING THIS PROGRAM'S OWN
+      * FIELD NAMES.
+           OPEN EXTEND RESULT-FILE
+           IF RSLT-FILE-STATUS = "35"
+               OPEN OUTPUT RESULT-FILE
+           END-IF
+           MOVE "FibonacciRecursive" TO NR-PROGRAM
+           MOVE I TO NR-INPUT-N
+           MOVE F1 TO NR-RESULT
+           MOVE "OK" TO NR-STATUS
+           WRITE NUMERIC-RESULT-RECORD
+           CLOSE RESULT-FILE.
