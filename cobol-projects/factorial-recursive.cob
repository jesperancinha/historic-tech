@@ -1,26 +1,256 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. SAMPLE.
+       PROGRAM-ID. FACTRC.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EXCEPTION-FILE ASSIGN TO "FACTEXCP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS EXCP-FILE-STATUS.
+           SELECT FACTOR-OUT-FILE ASSIGN TO "FACTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT FACTOR-REPORT ASSIGN TO "FACTPRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUD-FILE-STATUS.
+           SELECT RESULT-FILE ASSIGN TO "RESULTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RSLT-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  EXCEPTION-FILE
+           RECORDING MODE IS F.
+       01  EXCEPTION-RECORD.
+           05  EXCP-PROGRAM        PIC X(08).
+           05  EXCP-N              PIC 9(05).
+           05  EXCP-MESSAGE        PIC X(40).
+
+       FD  FACTOR-OUT-FILE
+           RECORDING MODE IS F.
+       01  FACTOR-OUT-RECORD.
+           05  FCTOUT-N            PIC 9(05).
+           05  FCTOUT-FACTORIAL    PIC X(19).
+
+       FD  FACTOR-REPORT
+           RECORDING MODE IS F.
+       01  FACTOR-REPORT-LINE          PIC X(80).
+
+       FD  AUDIT-FILE
+           RECORDING MODE IS F.
+           COPY "audrec.cpy".
+
+       FD  RESULT-FILE
+           RECORDING MODE IS F.
+           COPY "resultrec.cpy".
+
        WORKING-STORAGE SECTION.
 
          77 n PIC 99.
          77 i PIC 99.
          77 tnumber PIC XX.
-         77 fact PIC 9(18) comp.
-         77 factst PIC X(18).
+         77 fact PIC 9(19) comp-3.
+         77 factst PIC X(19).
+
+         77 overflow-sw PIC X(01) VALUE "N".
+           88 overflow-occurred        VALUE "Y".
+
+         01 AUD-FILE-STATUS           PIC X(02).
+         01 EXCP-FILE-STATUS          PIC X(02).
+         01 RSLT-FILE-STATUS          PIC X(02).
+
+         01 RUN-DATE-TIME.
+           05 CD-DATE               PIC X(08).
+           05 CD-TIME               PIC X(06).
+           05 FILLER                   PIC X(07).
+
+         01 PAGE-NUM                  PIC 9(03) VALUE 0.
+         01 LINE-NUM                  PIC 9(03) VALUE 0.
+         01 LINES-PER-PAGE            PIC 9(03) VALUE 15.
+
+         01 report-heading-1.
+           05  FILLER                  PIC X(22)
+               VALUE "FACTORIAL TABLE REPORT".
+           05  FILLER                  PIC X(10) VALUE "RUN DATE: ".
+           05  RH-RUN-DATE             PIC X(02).
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  RH-RUN-DATE2            PIC X(02).
+           05  FILLER                  PIC X(01) VALUE "/".
+           05  RH-RUN-DATE3            PIC X(04).
+           05  FILLER                  PIC X(07) VALUE "  PAGE ".
+           05  RH-PAGE-NUM             PIC ZZ9.
+
+         01 report-heading-2.
+           05  FILLER                  PIC X(10) VALUE "N".
+           05  FILLER                  PIC X(20) VALUE "N FACTORIAL".
+
+         01 report-detail-line.
+           05  RD-N                    PIC Z9.
+           05  FILLER                  PIC X(08) VALUE SPACES.
+           05  RD-FACTORIAL            PIC X(19).
+           05  FILLER                  PIC X(10) VALUE SPACES.
+           05  RD-FLAG                 PIC X(20).
 
        PROCEDURE DIVISION.
-         MOVE 0 to i
-         MOVE 1 to fact
-         MOVE 20 to n
-         PERFORM until i GREATER THAN n
+       0000-MAINLINE.
+           OPEN OUTPUT FACTOR-OUT-FILE
+           PERFORM 1000-INITIALIZE-REPORT
+           PERFORM 1050-OPEN-RESULT-FILE
+           PERFORM 2000-CALCULATE-FACTORIALS
+           CLOSE FACTOR-OUT-FILE
+           CLOSE FACTOR-REPORT
+           CLOSE RESULT-FILE
+           PERFORM 3500-SET-RETURN-CODE
+           PERFORM 4000-WRITE-AUDIT-RECORD
+           STOP RUN.
+
+       1000-INITIALIZE-REPORT.
+      * CAPTURES THE RUN DATE ONCE UP FRONT SO EVERY PAGE HEADING (AND
+      * THE AUDIT RECORD WRITTEN LATER) SHOWS THE SAME RUN DATE.
+           OPEN OUTPUT FACTOR-REPORT
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           MOVE CD-DATE(5:2) TO RH-RUN-DATE
+           MOVE CD-DATE(7:2) TO RH-RUN-DATE2
+           MOVE CD-DATE(1:4) TO RH-RUN-DATE3
+           PERFORM 2160-WRITE-REPORT-HEADING.
+
+       1050-OPEN-RESULT-FILE.
+      * OPENED ONCE FOR THE WHOLE TABLE, NOT PER RECORD, SINCE THIS
+      * PROGRAM BUILDS THE TABLE AND ITS RESULTOUT RECORDS IN THE SAME
+      * RUN - UNLIKE THE APPEND-STYLE AUDIT-FILE/EXCEPTION-FILE, WHICH
+      * ARE SHARED ACROSS SEPARATE JOB RUNS.
+           OPEN EXTEND RESULT-FILE
+           IF RSLT-FILE-STATUS = "35"
+               OPEN OUTPUT RESULT-FILE
+           END-IF.
+
+       2000-CALCULATE-FACTORIALS.
+      * STOPS THE MULTIPLY THE INSTANT i REACHES n SO THE LOOP NEVER
+      * COMPUTES ONE FACTORIAL PAST THE TABLE'S TOP ROW - MULTIPLYING TO
+      * (N+1)! ON THE WAY OUT WOULD OVERFLOW ON A VALUE NOBODY ASKED FOR
+      * AND WRONGLY FLAG AN OTHERWISE COMPLETE, VALID TABLE.
+           MOVE 0 to i
+           MOVE 1 to fact
+           MOVE 20 to n
+           PERFORM 2050-PROCESS-FACTORIAL-ROW
+           PERFORM UNTIL i EQUAL n
+             ADD 1 to i
+             MULTIPLY i by fact
+               ON SIZE ERROR PERFORM 2100-WRITE-EXCEPTION
+             END-MULTIPLY
+             PERFORM 2050-PROCESS-FACTORIAL-ROW
+           END-PERFORM.
+
+       2050-PROCESS-FACTORIAL-ROW.
            MOVE i to tnumber
-           MOVE fact to factst
-           DISPLAY "Factorial of " tnumber " or " tnumber "! = " factst
-           ADD 1 to i
-           MULTIPLY i by fact
-             ON SIZE ERROR DISPLAY "result overflow!"
-           END-MULTIPLY
-         END-PERFORM.
-         STOP RUN.
+           IF overflow-occurred
+               DISPLAY "Factorial of " tnumber
+                   " *** OVERFLOW - RESULT INVALID ***"
+               MOVE "*** OVERFLOW ***" TO RD-FLAG
+               MOVE SPACES TO RD-FACTORIAL
+               PERFORM 2150-WRITE-REPORT-DETAIL-LINE
+               PERFORM 2250-WRITE-RESULT-OUT
+           ELSE
+               MOVE fact to factst
+               DISPLAY "Factorial of " tnumber " or " tnumber
+                   "! = " factst
+               PERFORM 2200-WRITE-FACTOR-OUT
+               MOVE SPACES TO RD-FLAG
+               MOVE factst TO RD-FACTORIAL
+               PERFORM 2150-WRITE-REPORT-DETAIL-LINE
+               PERFORM 2250-WRITE-RESULT-OUT
+           END-IF.
+
+       2150-WRITE-REPORT-DETAIL-LINE.
+      * STARTS A NEW PAGE (RE-PRINTING THE HEADING) ONCE THE CURRENT
+      * ONE FILLS UP, THE WAY A REAL PRINTER WOULD SKIP TO A NEW FORM.
+           IF LINE-NUM >= LINES-PER-PAGE
+               PERFORM 2160-WRITE-REPORT-HEADING
+           END-IF
+           MOVE i TO RD-N
+           MOVE report-detail-line TO FACTOR-REPORT-LINE
+           WRITE FACTOR-REPORT-LINE
+           ADD 1 TO LINE-NUM.
+
+       2160-WRITE-REPORT-HEADING.
+           ADD 1 TO PAGE-NUM
+           MOVE PAGE-NUM TO RH-PAGE-NUM
+           MOVE report-heading-1 TO FACTOR-REPORT-LINE
+           WRITE FACTOR-REPORT-LINE
+           MOVE report-heading-2 TO FACTOR-REPORT-LINE
+           WRITE FACTOR-REPORT-LINE
+           MOVE SPACES TO FACTOR-REPORT-LINE
+           WRITE FACTOR-REPORT-LINE
+           MOVE 0 TO LINE-NUM.
+
+       2200-WRITE-FACTOR-OUT.
+      * PERSISTS N AND ITS FACTORIAL SO OTHER JOBS CAN READ THE TABLE
+      * INSTEAD OF RERUNNING THIS PROGRAM TO GET THE SAME VALUES.
+           MOVE i TO FCTOUT-N
+           MOVE factst TO FCTOUT-FACTORIAL
+           WRITE FACTOR-OUT-RECORD.
+
+       2250-WRITE-RESULT-OUT.
+      * ONE RECORD PER TABLE ROW IN THE SHARED NUMERIC-RESULT SHAPE SO
+      * A DOWNSTREAM JOB CAN READ THIS PROGRAM'S RESULTS THE SAME WAY
+      * IT READS THE OTHER THREE PROGRAMS' RESULTS.
+           MOVE "FACTRC" TO NR-PROGRAM
+           MOVE i TO NR-INPUT-N
+           IF overflow-occurred
+               MOVE SPACES TO NR-RESULT
+               MOVE "OVERFLOW" TO NR-STATUS
+           ELSE
+               MOVE factst TO NR-RESULT
+               MOVE "OK" TO NR-STATUS
+           END-IF
+           WRITE NUMERIC-RESULT-RECORD.
+
+       2100-WRITE-EXCEPTION.
+      * ONCE FACT OVERFLOWS PIC 9(18) COMP EVERY SUBSEQUENT VALUE IN
+      * THE TABLE IS GARBAGE - LOG IT AND FLAG THE RUN RATHER THAN
+      * LETTING THE BAD NUMBERS LOOK LIKE REAL FACTORIALS.
+           SET overflow-occurred TO TRUE
+           DISPLAY "result overflow!"
+           OPEN EXTEND EXCEPTION-FILE
+           IF EXCP-FILE-STATUS = "35"
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           MOVE "FACTRC" TO EXCP-PROGRAM
+           MOVE n TO EXCP-N
+           MOVE "MULTIPLY OVERFLOW - RESULT IS NOT RELIABLE" TO
+               EXCP-MESSAGE
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE.
+
+       3500-SET-RETURN-CODE.
+      * GIVES THE JCL COND LOGIC SOMETHING MEANINGFUL TO TEST - 4 MEANS
+      * THE TABLE OVERFLOWED PARTWAY THROUGH AND IS NOT RELIABLE, 0
+      * MEANS A CLEAN RESULT.
+           IF overflow-occurred
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+
+       4000-WRITE-AUDIT-RECORD.
+      * APPENDS ONE LINE TO THE SHARED AUDIT LOG FOR EVERY RUN SO WE
+      * CAN TELL WHEN THIS JOB LAST RAN AND WHAT IT PRODUCED WITHOUT
+      * DIGGING THROUGH OLD SYSOUT.
+           MOVE FUNCTION CURRENT-DATE TO RUN-DATE-TIME
+           OPEN EXTEND AUDIT-FILE
+           IF AUD-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-FILE
+           END-IF
+           MOVE "FACTRC" TO AUD-PROGRAM
+           MOVE CD-DATE TO AUD-RUN-DATE
+           MOVE CD-TIME TO AUD-RUN-TIME
+           MOVE n TO AUD-INPUT-N
+           IF overflow-occurred
+               MOVE "OVERFLOW" TO AUD-RESULT
+           ELSE
+               MOVE "TABLE COMPLETE" TO AUD-RESULT
+           END-IF
+           MOVE RETURN-CODE TO AUD-RETURN-CODE
+           WRITE AUDIT-RECORD
+           CLOSE AUDIT-FILE.
