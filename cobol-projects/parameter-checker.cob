@@ -0,0 +1,48 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PARMCHK.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "PARMIN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PARM-FILE
+           RECORDING MODE IS F.
+       01  PARM-CARD.
+           05  PARM-N              PIC X(05).
+
+       WORKING-STORAGE SECTION.
+         01 MAX-VALID-N              PIC 9(5) VALUE 19.
+         01 PARM-N-VALUE                     PIC 9(5).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+      * STAND-ALONE VALIDATE-PARAMETERS STEP FOR THE OVERNIGHT BATCH
+      * STREAM - CHECKS THE N PARAMETER CARD AND SETS THE RETURN CODE
+      * THE JCL COND LOGIC BRANCHES ON, BEFORE ANY CALCULATION STEP
+      * IS ALLOWED TO RUN.
+           OPEN INPUT PARM-FILE
+           READ PARM-FILE
+           END-READ
+           CLOSE PARM-FILE
+
+           IF PARM-N IS NOT NUMERIC
+               DISPLAY "PARMCHK - INVALID N PARAMETER - NOT NUMERIC: "
+                   PARM-N
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               MOVE PARM-N TO PARM-N-VALUE
+               IF PARM-N-VALUE > MAX-VALID-N
+                   DISPLAY "PARMCHK - INVALID N PARAMETER - OUT OF "
+                       "RANGE: " PARM-N
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY "PARMCHK - N PARAMETER OK: " PARM-N
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           STOP RUN.
